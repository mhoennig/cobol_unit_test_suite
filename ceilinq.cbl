@@ -0,0 +1,81 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CEILINQ.
+000300 AUTHOR. R-HALVORSEN.
+000400 INSTALLATION. BILLING-SYSTEMS.
+000500 DATE-WRITTEN. 08/08/2026.
+000600 DATE-COMPILED. 08/08/2026.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000*    DATE      INIT  DESCRIPTION
+001100*  --------   ----  ---------------------------------------------
+001200*  08/08/26   RH    ORIGINAL PROGRAM - CONSOLE INQUIRY UTILITY
+001300*                   SO A BUSINESS USER CAN KEY IN AN AMOUNT,
+001400*                   CALL CEIL LIVE, AND SEE THE ROUNDED RESULT
+001500*                   IMMEDIATELY, WITHOUT A DEVELOPER WRITING A
+001600*                   THROWAWAY TEST PROGRAM.  THIS SHOP HAS NO
+001700*                   CICS/BMS ONLINE REGION, SO THE INQUIRY IS A
+001800*                   SIMPLE CONSOLE ACCEPT/DISPLAY DIALOG RATHER
+001900*                   THAN A MAPPED SCREEN.
+001950*  08/08/26   RH    SWITCHED THE FIELDS PASSED TO CEIL-FLAG OVER
+001960*                   TO COPY CEILPARM/CEILXPARM INSTEAD OF HAND-
+001970*                   ROLLED WORKING-STORAGE, SO THIS UTILITY
+001980*                   CANNOT DRIFT OUT OF SYNC WITH CEIL'S LINKAGE.
+002000*----------------------------------------------------------------
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. IBM-370.
+002400 OBJECT-COMPUTER. IBM-370.
+002500 DATA DIVISION.
+002600 WORKING-STORAGE SECTION.
+002700*----------------------------------------------------------------
+002800* SWITCHES
+002900*----------------------------------------------------------------
+003000 01  WS-SWITCHES.
+003100     05  WS-EOJ-SW           PIC X(01) VALUE 'N'.
+003200         88  END-OF-JOB              VALUE 'Y'.
+003300*----------------------------------------------------------------
+003400* FIELDS PASSED TO CEIL-FLAG - COPIED FROM THE SAME COPYBOOKS
+003500* CEIL ITSELF USES, SO THIS UTILITY CANNOT DRIFT OUT OF SYNC
+003600* WITH THE LINKAGE CEIL-FLAG ACTUALLY EXPECTS.
+003700*----------------------------------------------------------------
+003750     COPY CEILPARM REPLACING INPUT-NUMBER BY WS-INQUIRY-VALUE,
+003760                             RESULT BY WS-INQUIRY-RESULT.
+003800     COPY CEILXPARM REPLACING CEIL-ROUNDED-FLAG BY
+003810                              WS-INQUIRY-FLAG.
+003900*----------------------------------------------------------------
+004000* DISPLAY-EDITED RESULT FIELDS
+004100*----------------------------------------------------------------
+004200 01  WS-RESULT-LINE.
+004300     05  FILLER              PIC X(14) VALUE 'CEIL RESULT: '.
+004400     05  RL-RESULT           PIC ZZZ9.
+004500     05  FILLER              PIC X(03) VALUE SPACES.
+004600     05  FILLER              PIC X(10) VALUE 'ROUNDED: '.
+004700     05  RL-FLAG             PIC X(01).
+004800 PROCEDURE DIVISION.
+004900*----------------------------------------------------------------
+005000* 0000-MAINLINE - PROMPTS FOR AN AMOUNT, CALLS CEIL-FLAG, AND
+005100* DISPLAYS THE RESULT, REPEATING UNTIL THE USER KEYS ZERO TO
+005200* QUIT.
+005300*----------------------------------------------------------------
+005400 0000-MAINLINE.
+005500     PERFORM 1000-PROCESS-INQUIRY THRU 1000-EXIT
+005600         UNTIL END-OF-JOB.
+005700     STOP RUN.
+005800*----------------------------------------------------------------
+005900 1000-PROCESS-INQUIRY.
+006000     DISPLAY 'ENTER AMOUNT TO CEILING-ROUND (0 TO QUIT): '.
+006100     ACCEPT WS-INQUIRY-VALUE.
+006200     IF WS-INQUIRY-VALUE = ZERO
+006300         MOVE 'Y' TO WS-EOJ-SW
+006400     ELSE
+006500         CALL "CEIL-FLAG" USING WS-INQUIRY-VALUE,
+006600             WS-INQUIRY-RESULT, WS-INQUIRY-FLAG
+006700         MOVE WS-INQUIRY-RESULT TO RL-RESULT
+006800         MOVE WS-INQUIRY-FLAG TO RL-FLAG
+006900         DISPLAY WS-RESULT-LINE
+007000     END-IF.
+007100 1000-EXIT.
+007200     EXIT.
+007300
+007400 END PROGRAM CEILINQ.
