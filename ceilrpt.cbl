@@ -0,0 +1,191 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CEILRPT.
+000300 AUTHOR. R-HALVORSEN.
+000400 INSTALLATION. BILLING-SYSTEMS.
+000500 DATE-WRITTEN. 08/08/2026.
+000600 DATE-COMPILED. 08/08/2026.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000*    DATE      INIT  DESCRIPTION
+001100*  --------   ----  ---------------------------------------------
+001200*  08/08/26   RH    ORIGINAL PROGRAM - BATCH DRIVER THAT CALLS
+001300*                   CEIL FOR EVERY RECORD ON A PROPOSED RATE/
+001400*                   USAGE FILE AND PRODUCES A ROUNDING-IMPACT
+001500*                   REPORT BEFORE THE FILE IS LOADED INTO
+001600*                   PRODUCTION.
+001620*  08/08/26   RH    SWITCHED TO COPY CEILPARM FOR THE FIELDS
+001630*                   PASSED TO CEIL, AND ADDED FILE STATUS
+001640*                   CHECKING ON RATE-FILE/REPORT-FILE SO A BAD
+001650*                   OPEN OR WRITE ABENDS THE JOB INSTEAD OF
+001660*                   RUNNING TO A CLEAN RETURN CODE ON A REPORT
+001670*                   THAT WAS NEVER ACTUALLY WRITTEN.
+001680*  08/08/26   RH    CHANGED 0000-MAINLINE AND 9000-FILE-ERROR FROM
+001690*                   GOBACK TO STOP RUN - CEILRPT IS A STANDALONE
+001695*                   BATCH MAIN INVOKED DIRECTLY BY ITS OWN JCL,
+001697*                   NOT A CALLED SUBPROGRAM, SO IT SHOULD END ITS
+001699*                   RUN UNIT THE SAME WAY CEILINQ DOES.
+001700*----------------------------------------------------------------
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER. IBM-370.
+002100 OBJECT-COMPUTER. IBM-370.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT RATE-FILE   ASSIGN TO RATEIN
+002500         ORGANIZATION IS SEQUENTIAL
+002550         FILE STATUS IS WS-RATE-FILE-STATUS.
+002600     SELECT REPORT-FILE ASSIGN TO RPTOUT
+002700         ORGANIZATION IS SEQUENTIAL
+002750         FILE STATUS IS WS-REPORT-FILE-STATUS.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  RATE-FILE
+003100     LABEL RECORDS ARE STANDARD
+003200     RECORDING MODE IS F.
+003300     COPY RATEREC.
+003400 FD  REPORT-FILE
+003500     LABEL RECORDS ARE STANDARD
+003600     RECORDING MODE IS F.
+003700 01  REPORT-RECORD           PIC X(80).
+003800 WORKING-STORAGE SECTION.
+003900*----------------------------------------------------------------
+004000* SWITCHES
+004100*----------------------------------------------------------------
+004200 01  WS-SWITCHES.
+004300     05  WS-EOF-SW           PIC X(01) VALUE 'N'.
+004400         88  END-OF-RATE-FILE        VALUE 'Y'.
+004450*----------------------------------------------------------------
+004460* FILE STATUS CODES
+004470*----------------------------------------------------------------
+004480 01  WS-RATE-FILE-STATUS     PIC X(02) VALUE '00'.
+004485     88  RATE-FILE-OK                 VALUE '00'.
+004490 01  WS-REPORT-FILE-STATUS   PIC X(02) VALUE '00'.
+004495     88  REPORT-FILE-OK                VALUE '00'.
+004496 01  WS-ABEND-OPERATION      PIC X(24) VALUE SPACES.
+004497 01  WS-ABEND-STATUS         PIC X(02) VALUE SPACES.
+004500*----------------------------------------------------------------
+004600* CONTROL TOTALS
+004700*----------------------------------------------------------------
+004800 01  WS-COUNTERS.
+004900     05  WS-RECORDS-READ     PIC 9(6) COMP VALUE ZERO.
+005000     05  WS-RECORDS-CHANGED  PIC 9(6) COMP VALUE ZERO.
+005100*----------------------------------------------------------------
+005200* FIELDS PASSED TO CEIL - COPIED FROM CEILPARM SO THIS DRIVER
+005250* CANNOT DRIFT OUT OF SYNC WITH CEIL'S ACTUAL LINKAGE.
+005300*----------------------------------------------------------------
+005350     COPY CEILPARM REPLACING INPUT-NUMBER BY WS-CEIL-INPUT,
+005360                             RESULT BY WS-CEIL-RESULT.
+005600*----------------------------------------------------------------
+005700* DETAIL LINE LAYOUT
+005800*----------------------------------------------------------------
+005900 01  WS-DETAIL-LINE.
+006000     05  DL-ACCT-NO          PIC X(10).
+006100     05  FILLER              PIC X(03) VALUE SPACES.
+006200     05  DL-ORIGINAL         PIC ZZZ9.999.
+006300     05  FILLER              PIC X(03) VALUE SPACES.
+006400     05  DL-ROUNDED          PIC ZZZ9.
+006500     05  FILLER              PIC X(03) VALUE SPACES.
+006600     05  DL-CHANGED          PIC X(07).
+006700     05  FILLER              PIC X(41) VALUE SPACES.
+006800*----------------------------------------------------------------
+006900* CONTROL-TOTAL LINE LAYOUT
+007000*----------------------------------------------------------------
+007100 01  WS-TOTAL-LINE.
+007200     05  FILLER              PIC X(15) VALUE 'RECORDS READ: '.
+007300     05  TL-RECORDS-READ     PIC ZZZZZ9.
+007400     05  FILLER              PIC X(19) VALUE ' RECORDS CHANGED: '.
+007500     05  TL-RECORDS-CHANGED  PIC ZZZZZ9.
+007600     05  FILLER              PIC X(31) VALUE SPACES.
+007700 PROCEDURE DIVISION.
+007800*----------------------------------------------------------------
+007900* 0000-MAINLINE - OPEN FILES, PROCESS EVERY RATE RECORD, WRITE
+008000* THE CONTROL-TOTAL LINE, CLOSE FILES.
+008100*----------------------------------------------------------------
+008200 0000-MAINLINE.
+008300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008400     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+008500         UNTIL END-OF-RATE-FILE.
+008600     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+008700     STOP RUN.
+008800*----------------------------------------------------------------
+008900 1000-INITIALIZE.
+009000     OPEN INPUT RATE-FILE.
+009010     IF NOT RATE-FILE-OK
+009020         MOVE 'OPEN INPUT RATE-FILE' TO WS-ABEND-OPERATION
+009030         MOVE WS-RATE-FILE-STATUS TO WS-ABEND-STATUS
+009040         GO TO 9000-FILE-ERROR
+009050     END-IF.
+009100     OPEN OUTPUT REPORT-FILE.
+009110     IF NOT REPORT-FILE-OK
+009120         MOVE 'OPEN OUTPUT REPORT-FILE' TO WS-ABEND-OPERATION
+009130         MOVE WS-REPORT-FILE-STATUS TO WS-ABEND-STATUS
+009140         GO TO 9000-FILE-ERROR
+009150     END-IF.
+009200     PERFORM 2100-READ-RATE-FILE THRU 2100-EXIT.
+009300 1000-EXIT.
+009400     EXIT.
+009500*----------------------------------------------------------------
+009600 2000-PROCESS-RECORD.
+009700     ADD 1 TO WS-RECORDS-READ.
+009800     MOVE RATE-AMOUNT TO WS-CEIL-INPUT.
+009900     CALL "CEIL" USING WS-CEIL-INPUT, WS-CEIL-RESULT.
+010000     PERFORM 2200-WRITE-DETAIL-LINE THRU 2200-EXIT.
+010100     PERFORM 2100-READ-RATE-FILE THRU 2100-EXIT.
+010200 2000-EXIT.
+010300     EXIT.
+010400*----------------------------------------------------------------
+010500 2100-READ-RATE-FILE.
+010600     READ RATE-FILE
+010700         AT END
+010800             MOVE 'Y' TO WS-EOF-SW
+010900     END-READ.
+011000 2100-EXIT.
+011100     EXIT.
+011200*----------------------------------------------------------------
+011300 2200-WRITE-DETAIL-LINE.
+011400     IF WS-CEIL-RESULT NOT = WS-CEIL-INPUT
+011500         ADD 1 TO WS-RECORDS-CHANGED
+011600         MOVE 'CHANGED' TO DL-CHANGED
+011700     ELSE
+011800         MOVE 'SAME'    TO DL-CHANGED
+011900     END-IF.
+012000     MOVE RATE-ACCT-NO  TO DL-ACCT-NO.
+012100     MOVE WS-CEIL-INPUT  TO DL-ORIGINAL.
+012200     MOVE WS-CEIL-RESULT TO DL-ROUNDED.
+012300     WRITE REPORT-RECORD FROM WS-DETAIL-LINE.
+012330     IF NOT REPORT-FILE-OK
+012340         MOVE 'WRITE REPORT-RECORD' TO WS-ABEND-OPERATION
+012350         MOVE WS-REPORT-FILE-STATUS TO WS-ABEND-STATUS
+012360         GO TO 9000-FILE-ERROR
+012370     END-IF.
+012400 2200-EXIT.
+012500     EXIT.
+012600*----------------------------------------------------------------
+012700 3000-FINALIZE.
+012800     MOVE WS-RECORDS-READ    TO TL-RECORDS-READ.
+012900     MOVE WS-RECORDS-CHANGED TO TL-RECORDS-CHANGED.
+013000     WRITE REPORT-RECORD FROM WS-TOTAL-LINE.
+013010     IF NOT REPORT-FILE-OK
+013020         MOVE 'WRITE REPORT-RECORD' TO WS-ABEND-OPERATION
+013030         MOVE WS-REPORT-FILE-STATUS TO WS-ABEND-STATUS
+013040         GO TO 9000-FILE-ERROR
+013050     END-IF.
+013100     CLOSE RATE-FILE.
+013200     CLOSE REPORT-FILE.
+013300 3000-EXIT.
+013400     EXIT.
+013410*----------------------------------------------------------------
+013420* 9000-FILE-ERROR - A NON-ZERO FILE STATUS ON ANY RATE-FILE OR
+013430* REPORT-FILE I/O IS FATAL.  THE REPORT THIS DRIVER PRODUCES IS
+013440* READ BEFORE A RATE FILE IS TRUSTED IN PRODUCTION, SO A PARTIAL
+013450* OR MISSING REPORT MUST ABEND THE JOB RATHER THAN RUN TO A
+013460* NORMAL COMPLETION CODE.
+013470*----------------------------------------------------------------
+013480 9000-FILE-ERROR.
+013490     DISPLAY 'CEILRPT - I/O ERROR ON ' WS-ABEND-OPERATION.
+013500     DISPLAY 'CEILRPT - FILE STATUS = ' WS-ABEND-STATUS.
+013510     MOVE 16 TO RETURN-CODE.
+013520     STOP RUN.
+013530
+013600 END PROGRAM CEILRPT.
