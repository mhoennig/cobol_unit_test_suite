@@ -0,0 +1,21 @@
+//CEILRPT  JOB (BILLING),'RATE ROUNDING IMPACT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS CEILRPT AGAINST A PROPOSED RATE/USAGE FILE AND PRODUCES  *
+//* A ROUNDING-IMPACT REPORT SHOWING THE ORIGINAL AND CEIL-       *
+//* ROUNDED VALUE FOR EVERY RECORD, PLUS A CONTROL TOTAL OF HOW   *
+//* MANY AMOUNTS ACTUALLY CHANGED.  RUN BEFORE A NEW RATE FILE    *
+//* IS LOADED INTO PRODUCTION.                                    *
+//* STDENV SETS JOBNAME FOR CEIL'S CEILAUDT TAGGING - KEEP IT IN  *
+//* STEP WITH THE JOB CARD ABOVE IF THIS DECK IS EVER RENAMED.    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CEILRPT
+//STEPLIB  DD DSN=BILLING.PROD.LOADLIB,DISP=SHR
+//RATEIN   DD DSN=BILLING.RATE.PROPOSED,DISP=SHR
+//CEILAUDT DD DSN=BILLING.CEIL.AUDIT,DISP=(MOD,KEEP,KEEP)
+//RPTOUT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//STDENV   DD *
+JOBNAME=CEILRPT
+/*
+//
