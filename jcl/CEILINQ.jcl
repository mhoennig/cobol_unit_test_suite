@@ -0,0 +1,33 @@
+//CEILINQ  JOB (BILLING),'CEIL LIVE INQUIRY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS THE CEILINQ CONSOLE UTILITY SO A BUSINESS USER CAN KEY   *
+//* IN AN AMOUNT AND SEE CEIL'S ROUNDED RESULT, WITHOUT A          *
+//* DEVELOPER WRITING A THROWAWAY TEST PROGRAM.                   *
+//* CEILAUDT IS CONNECTED SO THESE INQUIRIES SHOW UP IN THE SAME  *
+//* RECONCILIATION TRAIL AS EVERY OTHER CEIL CALLER.               *
+//* NOTE: THIS IS BATCH JCL, NOT A FOREGROUND SESSION - THE       *
+//* AMOUNTS BELOW MUST BE KEYED INTO THE SYSIN DECK AND THE JOB   *
+//* SUBMITTED BEFORE ANY RESULT COMES BACK, IN SYSOUT, AFTER THE  *
+//* JOB COMPLETES.  IT DOES NOT GIVE A TRUE KEY-IT-IN-AND-SEE-IT-  *
+//* IMMEDIATELY EXPERIENCE.  WHERE TSO IS AVAILABLE, RUN CEILINQ  *
+//* IN THE FOREGROUND INSTEAD (E.G. "CALL 'CEILINQ'" FROM READY   *
+//* OR A CLIST THAT ATTACHES IT) TO GET THE LIVE BACK-AND-FORTH   *
+//* THIS UTILITY WAS WRITTEN FOR.                                 *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CEILINQ
+//STEPLIB  DD DSN=BILLING.PROD.LOADLIB,DISP=SHR
+//CEILAUDT DD DSN=BILLING.CEIL.AUDIT,DISP=(MOD,KEEP,KEEP)
+//STDENV   DD *
+JOBNAME=CEILINQ
+/*
+//* REPLACE THE SAMPLE AMOUNT BELOW WITH THE VALUE(S) TO BE
+//* CEILING-ROUNDED, ONE PER CARD.  THE FINAL 0 IS REQUIRED - IT IS
+//* THE ONLY SIGNAL CEILINQ HAS TO END THE RUN; WITHOUT IT, CEILINQ
+//* TRIES TO ACCEPT PAST THE LAST CARD IN THE DECK.
+//SYSIN    DD DATA,DLM=@@
+125.50
+0
+@@
+//SYSOUT   DD SYSOUT=*
+//
