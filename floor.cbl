@@ -0,0 +1,47 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FLOOR.
+000300 AUTHOR. R-HALVORSEN.
+000400 INSTALLATION. BILLING-SYSTEMS.
+000500 DATE-WRITTEN. 08/08/2026.
+000600 DATE-COMPILED. 08/08/2026.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000*    DATE      INIT  DESCRIPTION
+001100*  --------   ----  ---------------------------------------------
+001200*  08/08/26   RH    ORIGINAL PROGRAM - MIRRORS CEIL'S
+001300*                   MAIN-PROCEDURE, BUT ROUNDS DOWN TO THE
+001400*                   NEXT WHOLE UNIT FOR PRORATION JOBS (PARTIAL
+001500*                   MONTH CREDITS, MID-CYCLE PLAN CHANGES).
+001550*  08/08/26   RH    DROPPED THE COMPARE-AND-ADJUST STEP - IT WAS
+001560*                   COPIED FROM CEIL'S SHAPE WITHOUT CHECKING
+001570*                   WHETHER IT COULD EVER FIRE HERE.  SEE THE
+001580*                   COMMENT IN MAIN-PROCEDURE BELOW.
+001600*----------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER. IBM-370.
+002000 OBJECT-COMPUTER. IBM-370.
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300 LINKAGE SECTION.
+002400*----------------------------------------------------------------
+002500* PARAMETERS - SHARED WITH CALLERS VIA COPYBOOK FLOORPARM.
+002600*----------------------------------------------------------------
+002700     COPY FLOORPARM.
+002800*----------------------------------------------------------------
+002900 PROCEDURE DIVISION USING INPUT-NUMBER, RESULT.
+003000*----------------------------------------------------------------
+003100* MAIN-PROCEDURE - ROUNDS INPUT-NUMBER DOWN TO THE NEXT WHOLE
+003200* UNIT WHENEVER IT IS NOT ALREADY AN INTEGER.  FLOORPARM'S
+003250* FIELDS ARE UNSIGNED, SO THE MOVE BELOW ALREADY TRUNCATES
+003260* TOWARD ZERO - WHICH FOR A NON-NEGATIVE VALUE IS THE FLOOR.
+003270* NO FURTHER ADJUSTMENT IS EVER NEEDED (CONTRAST WITH CEIL-
+003280* SIGNED IN CEIL.CBL, WHERE THE FIELDS ARE SIGNED AND THE
+003290* ANALOGOUS COMPARE ACTUALLY HAS WORK TO DO).
+003300*----------------------------------------------------------------
+003400 MAIN-PROCEDURE.
+003500     MOVE INPUT-NUMBER TO RESULT.
+003900     GOBACK.
+004000
+004100 END PROGRAM FLOOR.
