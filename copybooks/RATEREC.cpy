@@ -0,0 +1,13 @@
+000100*----------------------------------------------------------------
+000200* RATEREC - RECORD LAYOUT FOR THE PROPOSED RATE/USAGE FILE READ
+000300* BY CEILRPT.  ONE RECORD PER ACCOUNT AMOUNT TO BE CEILING-
+000400* ROUNDED BEFORE A NEW RATE FILE GOES INTO PRODUCTION.
+000500*----------------------------------------------------------------
+000600*    DATE      INIT  DESCRIPTION
+000700*  --------   ----  ---------------------------------------------
+000800*  08/08/26   RH    ORIGINAL COPYBOOK.
+000900*----------------------------------------------------------------
+001000 01  RATE-RECORD.
+001100     05  RATE-ACCT-NO        PIC X(10).
+001200     05  RATE-AMOUNT         PIC 9(4)V9(3).
+001300     05  FILLER              PIC X(62).
