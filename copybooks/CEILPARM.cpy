@@ -0,0 +1,13 @@
+000100*----------------------------------------------------------------
+000200* CEILPARM - SHARED LINKAGE LAYOUT FOR CEIL'S LEGACY ENTRY
+000300* POINT.  COPY THIS MEMBER IN BOTH CEIL ITSELF AND IN ANY
+000400* CALLER'S LINKAGE SECTION/CALL...USING SO A FUTURE PRECISION
+000500* CHANGE TO CEIL CANNOT SILENTLY DRIFT OUT OF SYNC WITH A
+000600* CALLER'S OWN COPY OF THE LAYOUT.
+000700*----------------------------------------------------------------
+000800*    DATE      INIT  DESCRIPTION
+000900*  --------   ----  ---------------------------------------------
+001000*  08/08/26   RH    ORIGINAL COPYBOOK, SPLIT OUT OF CEIL.
+001100*----------------------------------------------------------------
+001200 01  INPUT-NUMBER            PIC 9(4)V9(3).
+001300 01  RESULT                  PIC 9(4).
