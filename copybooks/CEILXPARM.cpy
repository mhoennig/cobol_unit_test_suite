@@ -0,0 +1,22 @@
+000100*----------------------------------------------------------------
+000200* CEILXPARM - EXTENDED LINKAGE PARAMETERS SHARED BY CEIL'S
+000300* FLAGGED/CONFIGURABLE ENTRY POINTS, AND BY ANY CALLER OF THOSE
+000400* ENTRY POINTS.  COPIED IN ADDITION TO CEILPARM, NOT INSTEAD OF
+000500* IT.
+000600*----------------------------------------------------------------
+000700*    DATE      INIT  DESCRIPTION
+000800*  --------   ----  ---------------------------------------------
+000900*  08/08/26   RH    ORIGINAL COPYBOOK - CEIL-ROUNDED-FLAG, SET
+001000*                   BY CEIL-FLAG TO SHOW WHETHER ROUNDING
+001100*                   ACTUALLY OCCURRED.
+001150*  08/08/26   RH    ADDED CEIL-ROUND-UNIT AND CEIL-UNIT-RESULT
+001160*                   FOR CEIL-UNIT - LETS A CALLER ROUND UP TO
+001170*                   AN ARBITRARY INCREMENT (NICKEL, QUARTER-
+001180*                   HOUR, ETC.) INSTEAD OF ALWAYS THE NEXT
+001190*                   WHOLE UNIT.
+001200*----------------------------------------------------------------
+001300 01  CEIL-ROUNDED-FLAG       PIC X(01).
+001400     88  CEIL-WAS-ROUNDED            VALUE 'Y'.
+001500     88  CEIL-NOT-ROUNDED            VALUE 'N'.
+001600 01  CEIL-ROUND-UNIT         PIC 9(3)V9(2).
+001700 01  CEIL-UNIT-RESULT        PIC 9(4)V9(3).
