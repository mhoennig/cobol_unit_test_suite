@@ -0,0 +1,12 @@
+000100*----------------------------------------------------------------
+000200* FLOORPARM - SHARED LINKAGE LAYOUT FOR FLOOR'S ENTRY POINT.
+000300* COPY THIS MEMBER IN BOTH FLOOR ITSELF AND IN ANY CALLER'S
+000400* LINKAGE SECTION/CALL...USING, THE SAME WAY CEILPARM IS
+000500* SHARED BETWEEN CEIL AND ITS CALLERS.
+000600*----------------------------------------------------------------
+000700*    DATE      INIT  DESCRIPTION
+000800*  --------   ----  ---------------------------------------------
+000900*  08/08/26   RH    ORIGINAL COPYBOOK.
+001000*----------------------------------------------------------------
+001100 01  INPUT-NUMBER            PIC 9(4)V9(3).
+001200 01  RESULT                  PIC 9(4).
