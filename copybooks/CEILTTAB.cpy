@@ -0,0 +1,15 @@
+000100*----------------------------------------------------------------
+000200* CEILTTAB - TABLE LAYOUT FOR CEIL'S BULK/TABLE-DRIVEN ENTRY
+000300* POINT, CEIL-TABLE.  SHARED BY CEIL AND BY HIGH-VOLUME BATCH
+000400* CALLERS SO THE TABLE SHAPE STAYS IN SYNC ON BOTH SIDES.
+000500*----------------------------------------------------------------
+000600*    DATE      INIT  DESCRIPTION
+000700*  --------   ----  ---------------------------------------------
+000800*  08/08/26   RH    ORIGINAL COPYBOOK.
+000900*----------------------------------------------------------------
+001000 01  CEIL-TABLE-COUNT        PIC 9(4) COMP.
+001100 01  CEIL-AMOUNT-TABLE.
+001200     05  CEIL-AMOUNT-ENTRY   OCCURS 1000 TIMES
+001300                             INDEXED BY CEIL-TAB-IDX.
+001400         10  CEIL-TAB-INPUT  PIC 9(4)V9(3).
+001500         10  CEIL-TAB-RESULT PIC 9(4).
