@@ -1,14 +1,369 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CEIL.
-       DATA DIVISION.
-       LINKAGE SECTION.
-       01  INPUT-NUMBER    PIC 9(4)V9(3).
-       01  RESULT          PIC 9(4).
-       PROCEDURE DIVISION USING INPUT-NUMBER, RESULT.
-       MAIN-PROCEDURE.
-           MOVE INPUT-NUMBER TO RESULT.
-           IF RESULT < INPUT-NUMBER
-               ADD 1 TO RESULT.
-           GOBACK.
-
-       END PROGRAM CEIL.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CEIL.
+000300 AUTHOR. R-HALVORSEN.
+000400 INSTALLATION. BILLING-SYSTEMS.
+000500 DATE-WRITTEN. 01/05/2019.
+000600 DATE-COMPILED. 08/08/2026.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000*    DATE      INIT  DESCRIPTION
+001100*  --------   ----  ---------------------------------------------
+001200*  01/05/19   RH    ORIGINAL PROGRAM - CEILING-ROUND A 4-DIGIT
+001300*                   UNSIGNED AMOUNT TO THE NEXT WHOLE UNIT.
+001400*  08/08/26   RH    ADDED CEIL-SIGNED ENTRY POINT SO CALLERS
+001500*                   WORKING WITH NEGATIVE CREDIT/REVERSAL
+001600*                   AMOUNTS CAN CEILING-ROUND TOWARD POSITIVE
+001700*                   INFINITY INSTEAD OF GETTING AN UNSIGNED
+001800*                   RESULT.
+001820*  08/08/26   RH    ADDED CEIL-LARGE ENTRY POINT FOR COMMERCIAL
+001822*                   ACCOUNT TOTALS ABOVE THE 9999.999 CAP OF
+001824*                   THE ORIGINAL LINKAGE.
+001826*  08/08/26   RH    MOVED LEGACY INPUT-NUMBER/RESULT LAYOUT OUT
+001828*                   TO COPYBOOK CEILPARM SO CALLERS SHARE ONE
+001830*                   DEFINITION OF THE PARAMETERS.
+001832*  08/08/26   RH    ADDED CEILAUDT AUDIT TRAIL - EVERY ENTRY
+001834*                   POINT NOW LOGS ITS INPUT-NUMBER AND RESULT
+001836*                   TAGGED BY CALLING JOB, SO MONTH-END ROUNDING
+001838*                   VARIANCE CAN BE ISOLATED FROM OTHER CAUSES.
+001840*  08/08/26   RH    ADDED CEIL-FLAG ENTRY POINT - RETURNS
+001842*                   CEIL-ROUNDED-FLAG SO CALLERS DON'T HAVE TO
+001844*                   REDO THE RESULT-VERSUS-INPUT-NUMBER COMPARE
+001846*                   THEMSELVES TO FLAG A STATEMENT LINE ITEM.
+001848*  08/08/26   RH    ADDED CEIL-TABLE ENTRY POINT FOR HIGH-VOLUME
+001850*                   NIGHTLY RUNS - ROUNDS A WHOLE TABLE OF
+001852*                   AMOUNTS IN ONE CALL.  DOES NOT WRITE TO
+001854*                   CEILAUDT (SEE NOTE AT 7000-CEIL-TABLE-LOGIC) -
+001856*                   LOGGING EVERY ELEMENT WOULD DEFEAT THE CALL-
+001858*                   OVERHEAD SAVINGS THIS ENTRY POINT EXISTS FOR.
+001860*  08/08/26   RH    ADDED CEIL-UNIT ENTRY POINT - ROUNDS UP TO A
+001862*                   CALLER-SUPPLIED INCREMENT (NICKEL, QUARTER-
+001864*                   HOUR, ETC.) INSTEAD OF ALWAYS THE NEXT WHOLE
+001866*                   UNIT, FOR RATE PLANS THAT BILL IN STEPS.
+001868*  08/08/26   RH    ADDED FILE STATUS CHECKING TO CEILAUDT I/O.
+001870*  08/08/26   RH    CAPPED CEIL-TABLE AT THE TABLE'S DECLARED
+001872*                   OCCURS 1000 BOUND SO AN OVERSIZED COUNT
+001874*                   CANNOT DRIVE THE SUBSCRIPT OUT OF BOUNDS.
+001876*  08/08/26   RH    WIDENED AUD-ENTRY-POINT TO PIC X(14) - IT WAS
+001878*                   TRUNCATING 'MAIN-PROCEDURE' (14 CHARACTERS)
+001880*                   TO 'MAIN-PROCEDU' ON EVERY RECORD LOGGED BY
+001881*                   THE ORIGINAL ENTRY POINT, WHICH IS THE ONE
+001882*                   EVERY EXISTING CALLER USES.
+001883*  08/08/26   RH    CHANGED A FAILED CEILAUDT OPEN/WRITE FROM A
+001884*                   FATAL STOP RUN TO A ONE-TIME WARNING THAT
+001885*                   DISABLES AUDIT LOGGING FOR THE REST OF THE
+001886*                   RUN UNIT AND LETS THE CALLER'S ROUNDING
+001887*                   CONTINUE.  CEIL HAS CALLERS PREDATING
+001888*                   CEILAUDT WHOSE JCL WILL NEVER HAVE THE DD -
+001889*                   A MISSING AUDIT TRAIL SHOULD NOT BE ABLE TO
+001890*                   ABEND A JOB THAT NEVER ASKED FOR ONE.
+001891*  08/08/26   RH    CEIL-TABLE NO LONGER OVERWRITES THE CALLER'S
+001892*                   CEIL-TABLE-COUNT WHEN CAPPING AT 1000 - IT
+001893*                   NOW CAPS A LOCAL WORKING COPY OF THE LIMIT
+001894*                   SO THE CALLER'S OWN PARAMETER IS LEFT ALONE.
+001895*  08/08/26   RH    ADDED ON SIZE ERROR TO CEIL-UNIT'S QUOTIENT
+001896*                   AND MULTIPLY-BACK COMPUTES SO AN OVERFLOWED
+001897*                   RESULT IS REPORTED RATHER THAN SILENTLY
+001898*                   TRUNCATED AND LOGGED AS IF IT WERE VALID.
+001900*  08/08/26   RH    9100-GET-JOB-ID'S "TAGGED BY CALLING JOB"
+001910*                   DEPENDS ON THE JOBNAME ENVIRONMENT VARIABLE -
+001920*                   IT COMES BACK BLANK UNLESS THE CALLING STEP
+001930*                   SUPPLIES ONE.  BOTH SHIPPED JCL DECKS NOW DO
+001940*                   THIS VIA A //STDENV DD.  ANY OTHER CALLER OF
+001950*                   CEIL MUST DO THE SAME OR ITS AUDIT RECORDS
+001960*                   WILL CARRY A BLANK AUD-JOB-ID.
+001970*----------------------------------------------------------------
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER. IBM-370.
+002300 OBJECT-COMPUTER. IBM-370.
+002350 INPUT-OUTPUT SECTION.
+002360 FILE-CONTROL.
+002370     SELECT CEIL-AUDIT-FILE ASSIGN TO CEILAUDT
+002375         ORGANIZATION IS SEQUENTIAL
+002380         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+002400 DATA DIVISION.
+002410 FILE SECTION.
+002420 FD  CEIL-AUDIT-FILE
+002430     LABEL RECORDS ARE STANDARD
+002440     RECORDING MODE IS F.
+002450 01  CEIL-AUDIT-RECORD.
+002460     05  AUD-JOB-ID          PIC X(08).
+002470     05  AUD-FILLER-01       PIC X(01).
+002480     05  AUD-ENTRY-POINT     PIC X(14).
+002490     05  AUD-FILLER-02       PIC X(01).
+002500     05  AUD-INPUT-NUMBER    PIC S9(9)V9(3).
+002510     05  AUD-FILLER-03       PIC X(01).
+002520     05  AUD-RESULT          PIC S9(9)V9(3).
+002530     05  AUD-FILLER-04       PIC X(31).
+002540 WORKING-STORAGE SECTION.
+002550*----------------------------------------------------------------
+002560* AUDIT-TRAIL SWITCHES AND WORK FIELDS.
+002570*----------------------------------------------------------------
+002580 01  WS-AUDIT-SWITCHES.
+002590     05  WS-AUDIT-FIRST-SW   PIC X(01) VALUE 'Y'.
+002600         88  AUDIT-FILE-NOT-OPEN     VALUE 'Y'.
+002605     05  WS-AUDIT-DISABLED-SW PIC X(01) VALUE 'N'.
+002606         88  AUDIT-LOGGING-DISABLED  VALUE 'Y'.
+002610 01  WS-AUDIT-JOB-ID         PIC X(08).
+002611 01  WS-AUDIT-FILE-STATUS    PIC X(02) VALUE '00'.
+002612     88  AUDIT-FILE-OK               VALUE '00'.
+002613*----------------------------------------------------------------
+002614* WORK FIELDS FOR CEIL-UNIT'S CONFIGURABLE-INCREMENT ARITHMETIC.
+002615*----------------------------------------------------------------
+002616 01  WS-UNIT-WORK            PIC 9(3)V9(2).
+002617 01  WS-UNIT-QUOTIENT        PIC 9(7)V9(5).
+002618 01  WS-UNIT-QUOTIENT-INT    PIC 9(7).
+002619*----------------------------------------------------------------
+002621*   WORK FIELD FOR CEIL-TABLE'S OCCURS-1000 BOUNDS CHECK.
+002622*----------------------------------------------------------------
+002623 01  WS-TAB-LIMIT            PIC 9(4) COMP.
+002624 LINKAGE SECTION.
+002700*----------------------------------------------------------------
+002800* LEGACY UNSIGNED PARAMETERS - CALLED WITH NO SIGN CONVENTION.
+002900*----------------------------------------------------------------
+002950     COPY CEILPARM.
+003200*----------------------------------------------------------------
+003300* SIGNED PARAMETERS - CALLED BY CEIL-SIGNED ENTRY POINT.
+003400*----------------------------------------------------------------
+003500 01  CEIL-SG-INPUT-NUMBER    PIC S9(4)V9(3).
+003600 01  CEIL-SG-RESULT          PIC S9(4).
+003700*----------------------------------------------------------------
+003750* LARGE-CAPACITY PARAMETERS - CALLED BY CEIL-LARGE ENTRY POINT
+003760* FOR COMMERCIAL ACCOUNT TOTALS THAT EXCEED THE 4-DIGIT LEGACY
+003770* LINKAGE.
+003780*----------------------------------------------------------------
+003790 01  CEIL-LG-INPUT-NUMBER    PIC 9(9)V9(2).
+003800 01  CEIL-LG-RESULT          PIC 9(9).
+003810*----------------------------------------------------------------
+003820* EXTENDED PARAMETERS - CALLED BY CEIL-FLAG ENTRY POINT.
+003830*----------------------------------------------------------------
+003840     COPY CEILXPARM.
+003850*----------------------------------------------------------------
+003860* BULK TABLE PARAMETERS - CALLED BY CEIL-TABLE ENTRY POINT.
+003870*----------------------------------------------------------------
+003880     COPY CEILTTAB.
+003890*----------------------------------------------------------------
+004500 PROCEDURE DIVISION USING INPUT-NUMBER, RESULT.
+004600*----------------------------------------------------------------
+004700* MAIN-PROCEDURE - ORIGINAL UNSIGNED ENTRY POINT.  ROUNDS
+004800* INPUT-NUMBER UP TO THE NEXT WHOLE UNIT WHENEVER IT IS NOT
+004900* ALREADY AN INTEGER.
+005000*----------------------------------------------------------------
+005100 MAIN-PROCEDURE.
+005200     MOVE INPUT-NUMBER TO RESULT.
+005300     IF RESULT < INPUT-NUMBER
+005400         ADD 1 TO RESULT
+005500     END-IF.
+005550     MOVE 'MAIN-PROCEDURE' TO AUD-ENTRY-POINT.
+005560     MOVE INPUT-NUMBER TO AUD-INPUT-NUMBER.
+005570     MOVE RESULT TO AUD-RESULT.
+005580     PERFORM 9000-WRITE-AUDIT-LOG THRU 9000-EXIT.
+005600     GOBACK.
+005700*----------------------------------------------------------------
+005800* CEIL-SIGNED - SIGNED ENTRY POINT FOR NEGATIVE CREDIT, REBATE
+005900* AND REVERSAL AMOUNTS.  TRUNCATION OF A NEGATIVE NUMBER ON THE
+006000* MOVE BELOW ALREADY TRUNCATES TOWARD ZERO, WHICH IS EXACTLY
+006100* CEILING BEHAVIOR FOR NEGATIVE VALUES (-2.3 BECOMES -2, NOT
+006200* -3), SO THE SAME COMPARE-AND-BUMP LOGIC USED IN
+006300* MAIN-PROCEDURE ABOVE WORKS UNCHANGED ONCE THE FIELDS ARE
+006400* SIGNED.
+006500*----------------------------------------------------------------
+006600 ENTRY "CEIL-SIGNED" USING CEIL-SG-INPUT-NUMBER, CEIL-SG-RESULT.
+006700 6000-CEIL-SIGNED-LOGIC.
+006800     MOVE CEIL-SG-INPUT-NUMBER TO CEIL-SG-RESULT.
+006900     IF CEIL-SG-RESULT < CEIL-SG-INPUT-NUMBER
+007000         ADD 1 TO CEIL-SG-RESULT
+007100     END-IF.
+007110     MOVE 'CEIL-SIGNED' TO AUD-ENTRY-POINT.
+007120     MOVE CEIL-SG-INPUT-NUMBER TO AUD-INPUT-NUMBER.
+007130     MOVE CEIL-SG-RESULT TO AUD-RESULT.
+007140     PERFORM 9000-WRITE-AUDIT-LOG THRU 9000-EXIT.
+007200     GOBACK.
+007300*----------------------------------------------------------------
+007310* CEIL-LARGE - LARGE-CAPACITY ENTRY POINT FOR COMMERCIAL ACCOUNT
+007320* TOTALS THAT WOULD OVERFLOW THE 4-DIGIT LEGACY LINKAGE.  SAME
+007330* COMPARE-AND-BUMP LOGIC AS MAIN-PROCEDURE, JUST AGAINST THE
+007340* WIDER PIC 9(9)V9(2) FIELDS.
+007350*----------------------------------------------------------------
+007360 ENTRY "CEIL-LARGE" USING CEIL-LG-INPUT-NUMBER, CEIL-LG-RESULT.
+007370 6100-CEIL-LARGE-LOGIC.
+007380     MOVE CEIL-LG-INPUT-NUMBER TO CEIL-LG-RESULT.
+007390     IF CEIL-LG-RESULT < CEIL-LG-INPUT-NUMBER
+007400         ADD 1 TO CEIL-LG-RESULT
+007410     END-IF.
+007411     MOVE 'CEIL-LARGE' TO AUD-ENTRY-POINT.
+007412     MOVE CEIL-LG-INPUT-NUMBER TO AUD-INPUT-NUMBER.
+007413     MOVE CEIL-LG-RESULT TO AUD-RESULT.
+007414     PERFORM 9000-WRITE-AUDIT-LOG THRU 9000-EXIT.
+007420     GOBACK.
+007421*----------------------------------------------------------------
+007422* CEIL-FLAG - SAME UNSIGNED LINKAGE AS MAIN-PROCEDURE, PLUS
+007423* CEIL-ROUNDED-FLAG SET TO 'Y' WHEN THE AMOUNT WAS ACTUALLY
+007424* BUMPED UP, 'N' WHEN IT WAS ALREADY A WHOLE UNIT, SO A LINE
+007425* ITEM CAN BE MARKED "ROUNDED" ON A CUSTOMER STATEMENT WITHOUT
+007426* THE CALLER REPEATING THIS COMPARE ITSELF.
+007427*----------------------------------------------------------------
+007428 ENTRY "CEIL-FLAG" USING INPUT-NUMBER, RESULT, CEIL-ROUNDED-FLAG.
+007429 6200-CEIL-FLAG-LOGIC.
+007430     MOVE INPUT-NUMBER TO RESULT.
+007431     IF RESULT < INPUT-NUMBER
+007432         ADD 1 TO RESULT
+007433         MOVE 'Y' TO CEIL-ROUNDED-FLAG
+007434     ELSE
+007435         MOVE 'N' TO CEIL-ROUNDED-FLAG
+007436     END-IF.
+007437     MOVE 'CEIL-FLAG' TO AUD-ENTRY-POINT.
+007438     MOVE INPUT-NUMBER TO AUD-INPUT-NUMBER.
+007439     MOVE RESULT TO AUD-RESULT.
+007450     PERFORM 9000-WRITE-AUDIT-LOG THRU 9000-EXIT.
+007460     GOBACK.
+007461*----------------------------------------------------------------
+007462* CEIL-TABLE - BULK ENTRY POINT FOR THE NIGHTLY BILLING RUN.
+007463* CEILING-ROUNDS AN ENTIRE OCCURS TABLE OF AMOUNTS IN ONE CALL
+007464* SO HIGH-VOLUME CALLERS PAY LINKAGE/CALL OVERHEAD ONCE PER
+007465* TABLE INSTEAD OF ONCE PER RECORD.  INTENTIONALLY DOES NOT
+007466* WRITE TO CEILAUDT FOR EACH ELEMENT - SEE MODIFICATION HISTORY.
+007467* THE 1000-ELEMENT CAP BELOW IS APPLIED TO A LOCAL WORKING COPY,
+007468* NOT TO CEIL-TABLE-COUNT ITSELF - CEIL-TABLE-COUNT IS THE
+007469* CALLER'S OWN PARAMETER, PASSED BY REFERENCE, AND IS LEFT
+007470* EXACTLY AS THE CALLER SET IT ON RETURN.
+007471*----------------------------------------------------------------
+007472 ENTRY "CEIL-TABLE" USING CEIL-TABLE-COUNT, CEIL-AMOUNT-TABLE.
+007473 7000-CEIL-TABLE-LOGIC.
+007474     MOVE CEIL-TABLE-COUNT TO WS-TAB-LIMIT.
+007475     IF WS-TAB-LIMIT > 1000
+007476         MOVE 1000 TO WS-TAB-LIMIT
+007477     END-IF.
+007478     PERFORM 7100-CEIL-TABLE-ONE-ITEM THRU 7100-EXIT
+007479         VARYING CEIL-TAB-IDX FROM 1 BY 1
+007480         UNTIL CEIL-TAB-IDX > WS-TAB-LIMIT.
+007481     GOBACK.
+007482*----------------------------------------------------------------
+007483 7100-CEIL-TABLE-ONE-ITEM.
+007484     MOVE CEIL-TAB-INPUT (CEIL-TAB-IDX)
+007485         TO CEIL-TAB-RESULT (CEIL-TAB-IDX).
+007486     IF CEIL-TAB-RESULT (CEIL-TAB-IDX)
+007487         < CEIL-TAB-INPUT (CEIL-TAB-IDX)
+007488         ADD 1 TO CEIL-TAB-RESULT (CEIL-TAB-IDX)
+007489     END-IF.
+007490 7100-EXIT.
+007491     EXIT.
+007492*----------------------------------------------------------------
+007493* CEIL-UNIT - ROUNDS INPUT-NUMBER UP TO THE NEXT MULTIPLE OF A
+007494* CALLER-SUPPLIED INCREMENT (CEIL-ROUND-UNIT) INSTEAD OF ALWAYS
+007495* THE NEXT WHOLE UNIT, SO RATE PLANS THAT BILL BY THE NICKEL OR
+007496* BY THE QUARTER-HOUR CAN REUSE THIS LOGIC.  A ROUND-UNIT OF
+007497* ZERO DEFAULTS TO 1 (THE SAME BEHAVIOR AS MAIN-PROCEDURE).  AN
+007498* OVERFLOWED QUOTIENT OR MULTIPLY-BACK IS REPORTED, NOT LOGGED -
+007499* SEE 8000-UNIT-ERROR.
+007500*----------------------------------------------------------------
+007501 ENTRY "CEIL-UNIT" USING INPUT-NUMBER, CEIL-UNIT-RESULT,
+007502     CEIL-ROUNDED-FLAG, CEIL-ROUND-UNIT.
+007503 8000-CEIL-UNIT-LOGIC.
+007504     MOVE CEIL-ROUND-UNIT TO WS-UNIT-WORK.
+007505     IF WS-UNIT-WORK = ZERO
+007506         MOVE 1 TO WS-UNIT-WORK
+007507     END-IF.
+007508     COMPUTE WS-UNIT-QUOTIENT = INPUT-NUMBER / WS-UNIT-WORK
+007509         ON SIZE ERROR
+007510             GO TO 8000-UNIT-ERROR
+007511     END-COMPUTE.
+007512     MOVE WS-UNIT-QUOTIENT TO WS-UNIT-QUOTIENT-INT.
+007513     IF WS-UNIT-QUOTIENT-INT < WS-UNIT-QUOTIENT
+007514         ADD 1 TO WS-UNIT-QUOTIENT-INT
+007515     END-IF.
+007516     COMPUTE CEIL-UNIT-RESULT =
+007517         WS-UNIT-QUOTIENT-INT * WS-UNIT-WORK
+007518         ON SIZE ERROR
+007519             GO TO 8000-UNIT-ERROR
+007520     END-COMPUTE.
+007521     IF CEIL-UNIT-RESULT > INPUT-NUMBER
+007522         MOVE 'Y' TO CEIL-ROUNDED-FLAG
+007523     ELSE
+007524         MOVE 'N' TO CEIL-ROUNDED-FLAG
+007525     END-IF.
+007526     MOVE 'CEIL-UNIT' TO AUD-ENTRY-POINT.
+007527     MOVE INPUT-NUMBER TO AUD-INPUT-NUMBER.
+007528     MOVE CEIL-UNIT-RESULT TO AUD-RESULT.
+007529     PERFORM 9000-WRITE-AUDIT-LOG THRU 9000-EXIT.
+007530     GOBACK.
+007531*----------------------------------------------------------------
+007532* 8000-UNIT-ERROR - REACHED ONLY WHEN THE CEIL-ROUND-UNIT
+007533* QUOTIENT OR THE MULTIPLY-BACK OVERFLOWS ITS RECEIVING FIELD.
+007534* CEIL-UNIT HAS NO LEGACY CALLERS TO PROTECT THE WAY MAIN-
+007535* PROCEDURE DOES, SO A GENUINE ARITHMETIC OVERFLOW HERE IS
+007536* TREATED AS FATAL RATHER THAN LOGGED TO CEILAUDT AS IF IT WERE
+007537* A TRUSTWORTHY RESULT.
+007538*----------------------------------------------------------------
+007539 8000-UNIT-ERROR.
+007540     DISPLAY 'CEIL-UNIT - ARITHMETIC OVERFLOW, INPUT-NUMBER = '
+007541         INPUT-NUMBER.
+007542     DISPLAY 'CEIL-UNIT - CEIL-ROUND-UNIT = ' CEIL-ROUND-UNIT.
+007543     MOVE 16 TO RETURN-CODE.
+007544     GOBACK.
+007545*----------------------------------------------------------------
+007546* 9000-WRITE-AUDIT-LOG - APPENDS ONE RECONCILIATION RECORD TO
+007547* CEILAUDT FOR THE CALL JUST COMPLETED.  AUD-ENTRY-POINT,
+007548* AUD-INPUT-NUMBER AND AUD-RESULT ARE SET BY THE CALLING
+007549* PARAGRAPH BEFORE THIS IS PERFORMED.  THE AUDIT FILE IS OPENED
+007550* ONCE PER RUN UNIT AND LEFT OPEN FOR THE LIFE OF THE PROGRAM.
+007551* CEIL HAS CALLERS THAT PREDATE CEILAUDT AND WILL NEVER CARRY
+007552* THE DD, SO A NON-ZERO FILE STATUS ON THE OPEN OR THE WRITE
+007553* DOES NOT ABEND THE CALLING JOB - IT DISPLAYS ONE WARNING,
+007554* DISABLES AUDIT LOGGING FOR THE REST OF THE RUN UNIT, AND LETS
+007555* THE CALLER'S ROUNDING RESULT GO BACK UNAFFECTED.
+007556*----------------------------------------------------------------
+007557 9000-WRITE-AUDIT-LOG.
+007558     IF AUDIT-LOGGING-DISABLED
+007559         GO TO 9000-EXIT
+007560     END-IF.
+007561     IF AUDIT-FILE-NOT-OPEN
+007562         PERFORM 9100-GET-JOB-ID THRU 9100-EXIT
+007563         OPEN EXTEND CEIL-AUDIT-FILE
+007564         IF NOT AUDIT-FILE-OK
+007565             GO TO 9000-AUDIT-WARNING
+007566         END-IF
+007567         MOVE 'N' TO WS-AUDIT-FIRST-SW
+007568     END-IF.
+007569     MOVE WS-AUDIT-JOB-ID TO AUD-JOB-ID.
+007570     MOVE SPACES TO AUD-FILLER-01, AUD-FILLER-02, AUD-FILLER-03.
+007571     MOVE SPACES TO AUD-FILLER-04.
+007572     WRITE CEIL-AUDIT-RECORD.
+007573     IF NOT AUDIT-FILE-OK
+007574         GO TO 9000-AUDIT-WARNING
+007575     END-IF.
+007576 9000-EXIT.
+007577     EXIT.
+007578*----------------------------------------------------------------
+007579* 9000-AUDIT-WARNING - REACHED ONLY WHEN CEILAUDT I/O FAILS (E.G.
+007580* THE DDNAME IS NOT CONNECTED IN THE CALLING STEP'S JCL, OR THE
+007581* AUDIT DATASET IS FULL).  DISPLAYS THE STATUS ONCE, PERMANENTLY
+007582* DISABLES FURTHER AUDIT ATTEMPTS FOR THIS RUN UNIT, AND FALLS
+007583* THROUGH TO 9000-EXIT SO THE CALLING PARAGRAPH'S GOBACK RETURNS
+007584* ITS ROUNDING RESULT NORMALLY - A MISSING AUDIT TRAIL IS NOT
+007585* REASON ENOUGH TO ABEND A JOB THAT CALLED CEIL FOR ITS ROUNDING,
+007586* NOT ITS LOGGING.
+007587*----------------------------------------------------------------
+007588 9000-AUDIT-WARNING.
+007589     DISPLAY 'CEIL - CEILAUDT I/O ERROR, FILE STATUS = '
+007590         WS-AUDIT-FILE-STATUS.
+007591     DISPLAY 'CEIL - AUDIT LOGGING DISABLED FOR REMAINDER OF RUN'.
+007592     MOVE 'Y' TO WS-AUDIT-DISABLED-SW.
+007593     GO TO 9000-EXIT.
+007600*----------------------------------------------------------------
+007601* 9100-GET-JOB-ID - READS THE CALLING JOB'S IDENTIFIER FROM THE
+007602* JOBNAME ENVIRONMENT VARIABLE, SO AUDIT RECORDS CAN BE TIED BACK
+007603* TO THE JOB THAT PRODUCED THEM.  THIS COMES BACK SPACES UNLESS
+007604* THE CALLING STEP ACTUALLY SETS JOBNAME - IT IS NOT SET BY THE
+007605* RUNTIME ON ITS OWN.  EVERY JCL DECK THAT RUNS A PROGRAM CALLING
+007606* CEIL MUST SUPPLY IT, TYPICALLY VIA A //STDENV DD.
+007607*----------------------------------------------------------------
+007608 9100-GET-JOB-ID.
+007609     MOVE SPACES TO WS-AUDIT-JOB-ID.
+007610     DISPLAY "JOBNAME" UPON ENVIRONMENT-NAME.
+007611     ACCEPT WS-AUDIT-JOB-ID FROM ENVIRONMENT-VALUE.
+007612 9100-EXIT.
+007613     EXIT.
+007614
+007615 END PROGRAM CEIL.
